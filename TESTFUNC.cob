@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             TESTFUNC.
+      *AUTHOR.                 ARNOLD J. TREMBLEY.
+      *DATE-WRITTEN.           01/20/2014.
+      *-----------------------------------------------------------------
+      * CHANGE LOG
+      * 08/08/2026  Dated diagnostic log, compile-audit ledger, date
+      *             sanity check, control-parm run mode and UTC offset
+      *             capture added ahead of the nightly batch window.
+      * 08/08/2026  Changed STOP RUN to GOBACK so the pre-batch
+      *             diagnostics driver can CALL this program and get
+      *             control back afterward.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAG-LOG-FILE
+               ASSIGN TO DYNAMIC TF-DIAG-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TF-DIAG-LOG-STATUS.
+
+           SELECT CMPAUDIT-FILE
+               ASSIGN TO "cmpaudit.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TF-CMPAUDIT-STATUS.
+
+           SELECT CTLRUN-FILE
+               ASSIGN TO "ctlrun.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TF-CTLRUN-STATUS.
+
+           SELECT CTLPARM-FILE
+               ASSIGN TO "ctlparm.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TF-CTLPARM-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC TF-OUTPUT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TF-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIAG-LOG-FILE.
+           COPY DIAGLOG.CPY.
+
+       FD  CMPAUDIT-FILE.
+           COPY CMPAUDIT.CPY.
+
+       FD  CTLRUN-FILE.
+           COPY CTLRUN.CPY.
+
+       FD  CTLPARM-FILE.
+           COPY CTLPARM.CPY.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  800-WHEN-COMPILED.
+           05  800-COMPILED-DATE-YYYY      PIC X(04)   VALUE SPACES.
+           05  800-COMPILED-DATE-MM        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-DATE-DD        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-HH        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-MM        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-SS        PIC X(02)   VALUE SPACES.
+           05  FILLER                      PIC X(07)   VALUE SPACES.
+       01  800-CURRENT-DATE.
+           05  800-CURRENT-DATE-YYYY       PIC X(04)   VALUE SPACES.
+           05  800-CURRENT-DATE-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-DATE-DD         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-HH         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-SS         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-HUNDREDTHS PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-GMT-DIFFERENCE  PIC X(05)   VALUE SPACES.
+
+      * Runtime environment, captured for the diagnostic log.
+       01  TF-RUNTIME-VERSION              PIC X(20)
+                                            VALUE 'GnuCOBOL 3.2.0'.
+
+      * A one-digit COMP probe field re-creates the same truncation
+      * demonstration bintest uses for VI-Pic-9-1, so the log records
+      * the truncation mode this build actually exhibits rather than
+      * a hand-maintained compile-time flag.
+       01  TF-TRUNC-PROBE                  COMP PIC 9(1) VALUE 9.
+       01  TF-TRUNC-MODE                   PIC X(08) VALUE 'TRUNC'.
+
+       01  TF-RETURN-CODE                  PIC S9(04) VALUE ZERO.
+       01  TF-LINE-TEXT                    PIC X(80) VALUE SPACES.
+
+      * Control-parm driven run mode.
+       01  TF-CTLPARM-FOUND                PIC X(01) VALUE 'N'.
+       01  TF-RUN-MODE                     PIC X(08) VALUE 'FULL'.
+       01  TF-OUTPUT-DEST                  PIC X(08) VALUE 'CONSOLE'.
+       01  TF-OUTPUT-FILE                  PIC X(40) VALUE SPACES.
+
+      * Same-day / next-business-day clock sanity check.
+       01  TF-CTLRUN-FOUND                 PIC X(01) VALUE 'N'.
+       01  TF-LAST-RUN-DATE-NUM            PIC 9(08) VALUE ZERO.
+       01  TF-TODAY-DATE-NUM               PIC 9(08) VALUE ZERO.
+       01  TF-EXPECTED-DATE-NUM            PIC 9(08) VALUE ZERO.
+       01  TF-LAST-RUN-INT                 PIC 9(07) VALUE ZERO.
+       01  TF-CANDIDATE-INT                PIC 9(07) VALUE ZERO.
+       01  TF-DAY-OF-WEEK                  PIC 9(01) VALUE ZERO.
+       01  TF-DATE-CHECK-STATUS            PIC X(04) VALUE SPACES.
+
+       01  TF-DIAG-LOG-NAME                PIC X(24) VALUE SPACES.
+
+       01  TF-DIAG-LOG-STATUS              PIC X(02) VALUE '00'.
+       01  TF-CMPAUDIT-STATUS              PIC X(02) VALUE '00'.
+       01  TF-CTLRUN-STATUS                PIC X(02) VALUE '00'.
+       01  TF-CTLPARM-STATUS               PIC X(02) VALUE '00'.
+       01  TF-REPORT-STATUS                PIC X(02) VALUE '00'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE ZERO TO TF-RETURN-CODE
+           PERFORM 050-READ-CONTROL-PARM
+           PERFORM 060-OPEN-OUTPUT-DESTINATION
+           PERFORM 100-CAPTURE-TIMESTAMPS
+           IF TF-RUN-MODE NOT = 'DATEONLY'
+               PERFORM 150-DISPLAY-BANNER
+               PERFORM 300-WRITE-DIAGNOSTIC-LOG
+           END-IF
+      * The compile-audit ledger is written on every execution,
+      * regardless of run mode, so a DATEONLY run during the batch
+      * window does not leave a gap in the audit history.
+           PERFORM 350-WRITE-COMPILE-AUDIT
+           PERFORM 400-DATE-SANITY-CHECK
+           IF TF-DATE-CHECK-STATUS = 'FAIL'
+               MOVE SPACES TO TF-LINE-TEXT
+               STRING 'TESTFUNC Completed With Errors - RC='
+                   TF-RETURN-CODE
+                   DELIMITED BY SIZE INTO TF-LINE-TEXT
+           ELSE
+               MOVE 'TESTFUNC Successfully Completed' TO TF-LINE-TEXT
+           END-IF
+           PERFORM 900-WRITE-LINE
+           PERFORM 070-CLOSE-OUTPUT-DESTINATION
+           MOVE TF-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       050-READ-CONTROL-PARM.
+           OPEN INPUT CTLPARM-FILE
+           IF TF-CTLPARM-STATUS = '00'
+               PERFORM UNTIL TF-CTLPARM-STATUS NOT = '00'
+                   OR TF-CTLPARM-FOUND = 'Y'
+                   READ CTLPARM-FILE
+                       AT END
+                           MOVE '10' TO TF-CTLPARM-STATUS
+                       NOT AT END
+                           IF CTLPARM-PROGRAM-ID = 'TESTFUNC'
+                               MOVE 'Y'                TO
+                                   TF-CTLPARM-FOUND
+                               MOVE CTLPARM-RUN-MODE    TO
+                                   TF-RUN-MODE
+                               MOVE CTLPARM-OUTPUT-DEST TO
+                                   TF-OUTPUT-DEST
+                               MOVE CTLPARM-OUTPUT-FILE TO
+                                   TF-OUTPUT-FILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTLPARM-FILE
+           END-IF.
+
+       060-OPEN-OUTPUT-DESTINATION.
+           IF TF-OUTPUT-DEST = 'FILE' AND TF-OUTPUT-FILE NOT = SPACES
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       070-CLOSE-OUTPUT-DESTINATION.
+           IF TF-OUTPUT-DEST = 'FILE' AND TF-OUTPUT-FILE NOT = SPACES
+               CLOSE REPORT-FILE
+           END-IF.
+
+       100-CAPTURE-TIMESTAMPS.
+           MOVE FUNCTION WHEN-COMPILED TO 800-WHEN-COMPILED
+           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
+           MOVE 9 TO TF-TRUNC-PROBE
+           COMPUTE TF-TRUNC-PROBE = TF-TRUNC-PROBE + 4
+           IF TF-TRUNC-PROBE = 13
+               MOVE 'NOTRUNC' TO TF-TRUNC-MODE
+           ELSE
+               MOVE 'TRUNC'   TO TF-TRUNC-MODE
+           END-IF.
+
+       150-DISPLAY-BANNER.
+           MOVE SPACES TO TF-LINE-TEXT
+           STRING 'TESTFUNC Start - ' TF-RUNTIME-VERSION
+               DELIMITED BY SIZE INTO TF-LINE-TEXT
+           PERFORM 900-WRITE-LINE
+
+           MOVE SPACES TO TF-LINE-TEXT
+           STRING 'TESTFUNC Compiled = '
+               800-COMPILED-DATE-YYYY '/'
+               800-COMPILED-DATE-MM   '/'
+               800-COMPILED-DATE-DD   SPACE
+               800-COMPILED-TIME-HH   ':'
+               800-COMPILED-TIME-MM   ':'
+               800-COMPILED-TIME-SS
+               DELIMITED BY SIZE INTO TF-LINE-TEXT
+           PERFORM 900-WRITE-LINE
+
+           MOVE SPACES TO TF-LINE-TEXT
+           STRING 'TESTFUNC Executed = '
+               800-CURRENT-DATE-YYYY '/'
+               800-CURRENT-DATE-MM   '/'
+               800-CURRENT-DATE-DD   SPACE
+               800-CURRENT-TIME-HH   ':'
+               800-CURRENT-TIME-MM   ':'
+               800-CURRENT-TIME-SS   SPACE
+               'GMT-DIFF ' 800-CURRENT-GMT-DIFFERENCE
+               DELIMITED BY SIZE INTO TF-LINE-TEXT
+           PERFORM 900-WRITE-LINE
+
+           MOVE SPACES TO TF-LINE-TEXT
+           STRING 'TESTFUNC Runtime = ' TF-RUNTIME-VERSION
+               ' Truncation mode = ' TF-TRUNC-MODE
+               DELIMITED BY SIZE INTO TF-LINE-TEXT
+           PERFORM 900-WRITE-LINE.
+
+       300-WRITE-DIAGNOSTIC-LOG.
+           STRING 'testfunc.' 800-CURRENT-DATE-YYYY
+                  800-CURRENT-DATE-MM 800-CURRENT-DATE-DD
+                  '.log' DELIMITED BY SIZE INTO TF-DIAG-LOG-NAME
+           OPEN EXTEND DIAG-LOG-FILE
+           IF TF-DIAG-LOG-STATUS = '35'
+               OPEN OUTPUT DIAG-LOG-FILE
+           END-IF
+           MOVE SPACES                 TO DIAGLOG-RECORD
+           MOVE 'TESTFUNC'             TO DIAGLOG-PROGRAM-ID
+           MOVE TF-RUNTIME-VERSION     TO DIAGLOG-RUNTIME-VERSION
+           MOVE TF-TRUNC-MODE          TO DIAGLOG-TRUNC-MODE
+           MOVE 800-COMPILED-DATE-YYYY TO DIAGLOG-COMPILED-DATE-YYYY
+           MOVE 800-COMPILED-DATE-MM   TO DIAGLOG-COMPILED-DATE-MM
+           MOVE 800-COMPILED-DATE-DD   TO DIAGLOG-COMPILED-DATE-DD
+           MOVE 800-COMPILED-TIME-HH   TO DIAGLOG-COMPILED-TIME-HH
+           MOVE 800-COMPILED-TIME-MM   TO DIAGLOG-COMPILED-TIME-MM
+           MOVE 800-COMPILED-TIME-SS   TO DIAGLOG-COMPILED-TIME-SS
+           MOVE 800-CURRENT-DATE-YYYY  TO DIAGLOG-CURRENT-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM    TO DIAGLOG-CURRENT-DATE-MM
+           MOVE 800-CURRENT-DATE-DD    TO DIAGLOG-CURRENT-DATE-DD
+           MOVE 800-CURRENT-TIME-HH    TO DIAGLOG-CURRENT-TIME-HH
+           MOVE 800-CURRENT-TIME-MM    TO DIAGLOG-CURRENT-TIME-MM
+           MOVE 800-CURRENT-TIME-SS    TO DIAGLOG-CURRENT-TIME-SS
+           WRITE DIAGLOG-RECORD
+           CLOSE DIAG-LOG-FILE.
+
+       350-WRITE-COMPILE-AUDIT.
+           OPEN EXTEND CMPAUDIT-FILE
+           IF TF-CMPAUDIT-STATUS = '35'
+               OPEN OUTPUT CMPAUDIT-FILE
+           END-IF
+           MOVE SPACES                 TO CMPAUDIT-RECORD
+           MOVE 'TESTFUNC'             TO CMPAUDIT-PROGRAM-ID
+           MOVE 800-COMPILED-DATE-YYYY TO CMPAUDIT-COMPILED-DATE-YYYY
+           MOVE 800-COMPILED-DATE-MM   TO CMPAUDIT-COMPILED-DATE-MM
+           MOVE 800-COMPILED-DATE-DD   TO CMPAUDIT-COMPILED-DATE-DD
+           MOVE 800-COMPILED-TIME-HH   TO CMPAUDIT-COMPILED-TIME-HH
+           MOVE 800-COMPILED-TIME-MM   TO CMPAUDIT-COMPILED-TIME-MM
+           MOVE 800-COMPILED-TIME-SS   TO CMPAUDIT-COMPILED-TIME-SS
+           MOVE 800-CURRENT-DATE-YYYY  TO CMPAUDIT-CURRENT-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM    TO CMPAUDIT-CURRENT-DATE-MM
+           MOVE 800-CURRENT-DATE-DD    TO CMPAUDIT-CURRENT-DATE-DD
+           MOVE 800-CURRENT-TIME-HH    TO CMPAUDIT-CURRENT-TIME-HH
+           MOVE 800-CURRENT-TIME-MM    TO CMPAUDIT-CURRENT-TIME-MM
+           MOVE 800-CURRENT-TIME-SS    TO CMPAUDIT-CURRENT-TIME-SS
+           MOVE 800-CURRENT-GMT-DIFFERENCE TO CMPAUDIT-GMT-DIFFERENCE
+           WRITE CMPAUDIT-RECORD
+           CLOSE CMPAUDIT-FILE.
+
+       400-DATE-SANITY-CHECK.
+           PERFORM 410-READ-LAST-RUN-DATE
+           MOVE 800-CURRENT-DATE-YYYY TO TF-TODAY-DATE-NUM(1:4)
+           MOVE 800-CURRENT-DATE-MM   TO TF-TODAY-DATE-NUM(5:2)
+           MOVE 800-CURRENT-DATE-DD   TO TF-TODAY-DATE-NUM(7:2)
+           IF TF-CTLRUN-FOUND = 'N'
+               MOVE SPACES TO TF-LINE-TEXT
+               STRING 'TESTFUNC Date Check - no prior control record'
+                   ' found, establishing baseline for today'
+                   DELIMITED BY SIZE INTO TF-LINE-TEXT
+               PERFORM 900-WRITE-LINE
+               MOVE 'PASS' TO TF-DATE-CHECK-STATUS
+           ELSE
+               IF TF-TODAY-DATE-NUM = TF-LAST-RUN-DATE-NUM
+                   MOVE 'PASS' TO TF-DATE-CHECK-STATUS
+                   MOVE SPACES TO TF-LINE-TEXT
+                   STRING 'TESTFUNC Date Check PASS - rerun on the'
+                       ' same business day as the last recorded run'
+                       DELIMITED BY SIZE INTO TF-LINE-TEXT
+                   PERFORM 900-WRITE-LINE
+               ELSE
+                   PERFORM 420-COMPUTE-NEXT-BUSINESS-DAY
+                   IF TF-EXPECTED-DATE-NUM = TF-TODAY-DATE-NUM
+                       MOVE 'PASS' TO TF-DATE-CHECK-STATUS
+                       MOVE SPACES TO TF-LINE-TEXT
+                       STRING 'TESTFUNC Date Check PASS - executed on'
+                           ' the expected next business day'
+                           DELIMITED BY SIZE INTO TF-LINE-TEXT
+                       PERFORM 900-WRITE-LINE
+                   ELSE
+                       MOVE 'FAIL' TO TF-DATE-CHECK-STATUS
+                       MOVE 16     TO TF-RETURN-CODE
+                       MOVE SPACES TO TF-LINE-TEXT
+                       STRING 'TESTFUNC Date Check FAIL - expected next'
+                           ' business day ' TF-EXPECTED-DATE-NUM
+                           ' but executed on ' TF-TODAY-DATE-NUM
+                           DELIMITED BY SIZE INTO TF-LINE-TEXT
+                       PERFORM 900-WRITE-LINE
+                   END-IF
+               END-IF
+           END-IF
+      * A same-day rerun already matches the recorded last-run date,
+      * so there is nothing new to record - only a genuine advance to
+      * a new business day updates the control file.
+           IF TF-DATE-CHECK-STATUS = 'PASS'
+               AND TF-TODAY-DATE-NUM NOT = TF-LAST-RUN-DATE-NUM
+               PERFORM 430-WRITE-LAST-RUN-DATE
+           END-IF.
+
+       410-READ-LAST-RUN-DATE.
+           OPEN INPUT CTLRUN-FILE
+           IF TF-CTLRUN-STATUS = '00'
+               READ CTLRUN-FILE
+                   AT END
+                       MOVE 'N' TO TF-CTLRUN-FOUND
+                   NOT AT END
+                       MOVE 'Y' TO TF-CTLRUN-FOUND
+                       MOVE CTLRUN-LAST-RUN-DATE-YYYY TO
+                           TF-LAST-RUN-DATE-NUM(1:4)
+                       MOVE CTLRUN-LAST-RUN-DATE-MM TO
+                           TF-LAST-RUN-DATE-NUM(5:2)
+                       MOVE CTLRUN-LAST-RUN-DATE-DD TO
+                           TF-LAST-RUN-DATE-NUM(7:2)
+               END-READ
+               CLOSE CTLRUN-FILE
+           ELSE
+               MOVE 'N' TO TF-CTLRUN-FOUND
+           END-IF.
+
+       420-COMPUTE-NEXT-BUSINESS-DAY.
+           COMPUTE TF-LAST-RUN-INT =
+               FUNCTION INTEGER-OF-DATE(TF-LAST-RUN-DATE-NUM)
+           COMPUTE TF-CANDIDATE-INT = TF-LAST-RUN-INT + 1
+           COMPUTE TF-DAY-OF-WEEK = FUNCTION MOD(TF-CANDIDATE-INT, 7)
+           EVALUATE TF-DAY-OF-WEEK
+               WHEN 0
+                   COMPUTE TF-CANDIDATE-INT = TF-CANDIDATE-INT + 1
+               WHEN 6
+                   COMPUTE TF-CANDIDATE-INT = TF-CANDIDATE-INT + 2
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           COMPUTE TF-EXPECTED-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(TF-CANDIDATE-INT).
+
+       430-WRITE-LAST-RUN-DATE.
+           OPEN OUTPUT CTLRUN-FILE
+           MOVE 800-CURRENT-DATE-YYYY TO CTLRUN-LAST-RUN-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM   TO CTLRUN-LAST-RUN-DATE-MM
+           MOVE 800-CURRENT-DATE-DD  TO CTLRUN-LAST-RUN-DATE-DD
+           WRITE CTLRUN-RECORD
+           CLOSE CTLRUN-FILE.
+
+      * Shared console/file output routine so the control-parm output
+      * destination only has to be honoured in one place.  Callers
+      * MOVE or STRING the line they want into TF-LINE-TEXT and then
+      * PERFORM this paragraph.
+       900-WRITE-LINE.
+           IF TF-OUTPUT-DEST = 'FILE' AND TF-OUTPUT-FILE NOT = SPACES
+               WRITE REPORT-LINE FROM TF-LINE-TEXT
+           ELSE
+               DISPLAY TF-LINE-TEXT
+           END-IF.
+
+       END PROGRAM TESTFUNC.
