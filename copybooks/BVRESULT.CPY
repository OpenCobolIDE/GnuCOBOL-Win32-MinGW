@@ -0,0 +1,15 @@
+      ******************************************************************
+      ** BVRESULT.cpy                                                **
+      ** PASS/FAIL result record for the bintest boundary-value       **
+      ** regression suite - one record per field/mode combination     **
+      ** tested, so a build-to-build compiler change can be checked   **
+      ** by comparing result files instead of re-reading              **
+      ** DISPLAY output.                                              **
+      ******************************************************************
+       01  BVRESULT-RECORD.
+           05  BVRESULT-FIELD-NAME        PIC X(15).
+           05  BVRESULT-PIC-SIZE          PIC 9(02).
+           05  BVRESULT-TRUNC-MODE        PIC X(08).
+           05  BVRESULT-TEST-VALUE        PIC -(18)9.
+           05  BVRESULT-ACTUAL-VALUE      PIC -(18)9.
+           05  BVRESULT-STATUS            PIC X(04).
