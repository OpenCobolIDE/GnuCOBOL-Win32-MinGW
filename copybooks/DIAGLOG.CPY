@@ -0,0 +1,26 @@
+      ******************************************************************
+      ** DIAGLOG.cpy                                                 **
+      ** Dated environment/diagnostic log record.  Captures which     **
+      ** compiled build of a diagnostic program ran under which       **
+      ** GnuCOBOL runtime, in which truncation mode, on which date -  **
+      ** a permanent audit trail for the morning pre-batch            **
+      ** sanity check, in place of console scrollback.                **
+      ******************************************************************
+       01  DIAGLOG-RECORD.
+           05  DIAGLOG-PROGRAM-ID          PIC X(08).
+           05  DIAGLOG-RUNTIME-VERSION     PIC X(20).
+           05  DIAGLOG-TRUNC-MODE          PIC X(08).
+           05  DIAGLOG-WHEN-COMPILED.
+               10  DIAGLOG-COMPILED-DATE-YYYY PIC X(04).
+               10  DIAGLOG-COMPILED-DATE-MM   PIC X(02).
+               10  DIAGLOG-COMPILED-DATE-DD   PIC X(02).
+               10  DIAGLOG-COMPILED-TIME-HH   PIC X(02).
+               10  DIAGLOG-COMPILED-TIME-MM   PIC X(02).
+               10  DIAGLOG-COMPILED-TIME-SS   PIC X(02).
+           05  DIAGLOG-CURRENT-DATE.
+               10  DIAGLOG-CURRENT-DATE-YYYY  PIC X(04).
+               10  DIAGLOG-CURRENT-DATE-MM    PIC X(02).
+               10  DIAGLOG-CURRENT-DATE-DD    PIC X(02).
+               10  DIAGLOG-CURRENT-TIME-HH    PIC X(02).
+               10  DIAGLOG-CURRENT-TIME-MM    PIC X(02).
+               10  DIAGLOG-CURRENT-TIME-SS    PIC X(02).
