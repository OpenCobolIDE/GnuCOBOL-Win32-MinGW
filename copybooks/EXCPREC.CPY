@@ -0,0 +1,13 @@
+      ******************************************************************
+      ** EXCPREC.cpy                                                 **
+      ** Exception record for a silent COMP/COMP-5 truncation         **
+      ** overflow, so operations has a concrete record to alert on    **
+      ** instead of the bad value only showing up downstream as a     **
+      ** reconciliation break.                                        **
+      ******************************************************************
+       01  EXCPREC-RECORD.
+           05  EXCPREC-PROGRAM-ID         PIC X(08).
+           05  EXCPREC-FIELD-NAME         PIC X(15).
+           05  EXCPREC-PIC-SIZE           PIC 9(02).
+           05  EXCPREC-EXPECTED-VALUE     PIC -(18)9.
+           05  EXCPREC-TRUNCATED-VALUE    PIC -(18)9.
