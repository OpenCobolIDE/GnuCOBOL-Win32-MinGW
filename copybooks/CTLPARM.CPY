@@ -0,0 +1,23 @@
+      ******************************************************************
+      ** CTLPARM.cpy                                                 **
+      ** PARM/control-file record shared by the pre-batch diagnostic  **
+      ** programs.  One record per program selects which section(s)  **
+      ** of that program to run and where its output should go, so   **
+      ** operations can ask for a partial run during the live batch   **
+      ** window without editing source.                               **
+      **                                                              **
+      ** CTLPARM-RUN-MODE values by program:                          **
+      **   TESTFUNC : FULL     - run every check (default)            **
+      **              DATEONLY - run only the date sanity check       **
+      **   bintest  : FULL     - run every section (default)          **
+      **              BYTELEN  - byte-length migration report only    **
+      **              TRUNC    - truncation/overflow demo only        **
+      **                                                              **
+      ** CTLPARM-OUTPUT-DEST values: CONSOLE (default) or FILE, in    **
+      ** which case CTLPARM-OUTPUT-FILE names the output file.        **
+      ******************************************************************
+       01  CTLPARM-RECORD.
+           05  CTLPARM-PROGRAM-ID         PIC X(08).
+           05  CTLPARM-RUN-MODE           PIC X(08).
+           05  CTLPARM-OUTPUT-DEST        PIC X(08).
+           05  CTLPARM-OUTPUT-FILE        PIC X(40).
