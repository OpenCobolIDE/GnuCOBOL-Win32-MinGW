@@ -0,0 +1,25 @@
+      ******************************************************************
+      ** CMPAUDIT.cpy                                                **
+      ** Compile-audit ledger record.  One record is appended to the **
+      ** compile-audit file every time a diagnostic program runs, so **
+      ** there is a permanent history of which compiled build of     **
+      ** which program ran on which date.                             **
+      ******************************************************************
+       01  CMPAUDIT-RECORD.
+           05  CMPAUDIT-PROGRAM-ID         PIC X(08).
+           05  CMPAUDIT-WHEN-COMPILED.
+               10  CMPAUDIT-COMPILED-DATE-YYYY PIC X(04).
+               10  CMPAUDIT-COMPILED-DATE-MM   PIC X(02).
+               10  CMPAUDIT-COMPILED-DATE-DD   PIC X(02).
+               10  CMPAUDIT-COMPILED-TIME-HH   PIC X(02).
+               10  CMPAUDIT-COMPILED-TIME-MM   PIC X(02).
+               10  CMPAUDIT-COMPILED-TIME-SS   PIC X(02).
+           05  CMPAUDIT-CURRENT-DATE.
+               10  CMPAUDIT-CURRENT-DATE-YYYY  PIC X(04).
+               10  CMPAUDIT-CURRENT-DATE-MM    PIC X(02).
+               10  CMPAUDIT-CURRENT-DATE-DD    PIC X(02).
+               10  CMPAUDIT-CURRENT-TIME-HH    PIC X(02).
+               10  CMPAUDIT-CURRENT-TIME-MM    PIC X(02).
+               10  CMPAUDIT-CURRENT-TIME-SS    PIC X(02).
+               10  CMPAUDIT-GMT-DIFFERENCE     PIC X(05).
+           05  FILLER                      PIC X(08).
