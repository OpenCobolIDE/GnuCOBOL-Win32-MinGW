@@ -0,0 +1,18 @@
+      ******************************************************************
+      ** CKPTSTAT.cpy                                                **
+      ** Checkpoint/restart status record written by the pre-batch    **
+      ** diagnostics driver after each diagnostic program completes,  **
+      ** so a rerun can skip anything that already checkpointed       **
+      ** successfully earlier the same day.                           **
+      ******************************************************************
+       01  CKPTSTAT-RECORD.
+           05  CKPTSTAT-PROGRAM-ID        PIC X(08).
+           05  CKPTSTAT-RETURN-CODE       PIC 9(04).
+           05  CKPTSTAT-RUN-DATE.
+               10  CKPTSTAT-RUN-DATE-YYYY PIC X(04).
+               10  CKPTSTAT-RUN-DATE-MM   PIC X(02).
+               10  CKPTSTAT-RUN-DATE-DD   PIC X(02).
+           05  CKPTSTAT-RUN-TIME.
+               10  CKPTSTAT-RUN-TIME-HH   PIC X(02).
+               10  CKPTSTAT-RUN-TIME-MM   PIC X(02).
+               10  CKPTSTAT-RUN-TIME-SS   PIC X(02).
