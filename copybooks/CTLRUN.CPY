@@ -0,0 +1,11 @@
+      ******************************************************************
+      ** CTLRUN.cpy                                                  **
+      ** Small control record holding the last date the batch window **
+      ** diagnostics were run.  Read at start-up and rewritten at the **
+      ** end of a successful run so the next run can be checked       **
+      ** against the expected next business day.                      **
+      ******************************************************************
+       01  CTLRUN-RECORD.
+           05  CTLRUN-LAST-RUN-DATE-YYYY  PIC X(04).
+           05  CTLRUN-LAST-RUN-DATE-MM    PIC X(02).
+           05  CTLRUN-LAST-RUN-DATE-DD    PIC X(02).
