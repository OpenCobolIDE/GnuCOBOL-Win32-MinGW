@@ -0,0 +1,13 @@
+      ******************************************************************
+      ** BYTERPT.cpy                                                 **
+      ** COMP-size migration compatibility report record.  Compares   **
+      ** the byte length GnuCOBOL actually allocates for a PIC        **
+      ** 9(n) COMP field against the halfword/fullword/doubleword     **
+      ** width the inherited mainframe copybooks assume, so a         **
+      ** mismatch can be caught before it corrupts a converted file.  **
+      ******************************************************************
+       01  BYTERPT-RECORD.
+           05  BYTERPT-PIC-SIZE           PIC 9(02).
+           05  BYTERPT-ACTUAL-BYTES       PIC 9(02).
+           05  BYTERPT-MAINFRAME-BYTES    PIC 9(02).
+           05  BYTERPT-FLAG               PIC X(04).
