@@ -15,8 +15,58 @@
       ** ====== ==================================================== **
       ** GC0609 INITIAL CODING.                                      **
       ** AT0816 CHANGE DATE FOR GnuCOBOL 2.0.0 RC1.                  **
+      ** MT2608 Added boundary-value regression suite, byte-length   **
+      **        migration report, truncation exception logging,     **
+      **        control-parm run mode and a signed truncation test.  **
+      ** MT0826 Changed STOP RUN to GOBACK so the pre-batch          **
+      **        diagnostics driver can CALL this program and get     **
+      **        control back afterward.                              **
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLPARM-FILE
+               ASSIGN TO "ctlparm.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BT-CTLPARM-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC BT-OUTPUT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BT-REPORT-STATUS.
+
+           SELECT BVRESULT-FILE
+               ASSIGN TO "bvresult.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BT-BVRESULT-STATUS.
+
+           SELECT BYTERPT-FILE
+               ASSIGN TO "byterpt.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BT-BYTERPT-STATUS.
+
+           SELECT EXCPREC-FILE
+               ASSIGN TO "excprec.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BT-EXCPREC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLPARM-FILE.
+           COPY CTLPARM.CPY.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+       FD  BVRESULT-FILE.
+           COPY BVRESULT.CPY.
+
+       FD  BYTERPT-FILE.
+           COPY BYTERPT.CPY.
+
+       FD  EXCPREC-FILE.
+           COPY EXCPREC.CPY.
+
        WORKING-STORAGE SECTION.
 
        01  test-Item                  PIC S999V99 VALUE -2.45.
@@ -50,70 +100,587 @@
            05 VI-Pic-9-17     COMP    PIC 9(17).
            05 VI-Pic-9-18     COMP    PIC 9(18).
            05 VI-Pic-9-3-Disp DISPLAY PIC 9(3).
-           05 VI-Result       COMP    PIC 9(5).
+
+      * Signed COMP field exercised by the signed truncation test -
+      * test-Item above only ever held a negative DISPLAY value; this
+      * is the signed COMP counterpart needed to actually demonstrate
+      * truncation/overflow on the negative side, since every other
+      * demo in this program only ever uses positive values.
+       01  VI-Pic-S9-1                COMP PIC S9(1) VALUE ZERO.
+
+      * A one-digit COMP probe re-creates the same truncation
+      * demonstration as VI-Pic-9-1 below, so every section of this
+      * program can log which truncation mode this build actually
+      * exhibits instead of assuming it from the compile switch.
+       01  BT-TRUNC-PROBE             COMP PIC 9(1) VALUE 9.
+       01  BT-TRUNC-MODE              PIC X(08) VALUE 'TRUNC'.
+
+      * Control-parm driven run mode.
+       01  BT-CTLPARM-FOUND           PIC X(01) VALUE 'N'.
+       01  BT-RUN-MODE                PIC X(08) VALUE 'FULL'.
+       01  BT-OUTPUT-DEST             PIC X(08) VALUE 'CONSOLE'.
+       01  BT-OUTPUT-FILE             PIC X(40) VALUE SPACES.
+       01  BT-LINE-TEXT               PIC X(80) VALUE SPACES.
+
+       01  BT-CTLPARM-STATUS          PIC X(02) VALUE '00'.
+       01  BT-REPORT-STATUS           PIC X(02) VALUE '00'.
+       01  BT-BVRESULT-STATUS         PIC X(02) VALUE '00'.
+       01  BT-BYTERPT-STATUS          PIC X(02) VALUE '00'.
+       01  BT-EXCPREC-STATUS          PIC X(02) VALUE '00'.
+
+      * Boundary-value regression suite.  The comparison fields are
+      * COMP-5 so a PIC 9(18) field's max+1 overflow (which no longer
+      * fits an 18-digit decimal picture) can still be compared
+      * exactly against the native 8-byte binary container GnuCOBOL
+      * actually allocates for it.
+       01  BV-FIELD-NAME              PIC X(15) VALUE SPACES.
+       01  BV-PIC-SIZE                PIC 9(02) VALUE ZERO.
+       01  BV-MAX-VALUE               COMP-5 PIC S9(18) VALUE ZERO.
+       01  BV-COMPARE-NUM             COMP-5 PIC S9(18) VALUE ZERO.
+       01  BV-TRUE-EXPECTED           COMP-5 PIC S9(18) VALUE ZERO.
+       01  BT-WRAP-VALUE              COMP-5 PIC S9(18) VALUE ZERO.
+       01  BT-NUM-DISP                PIC -(18)9 VALUE ZERO.
+       01  BT-TEST-ITEM-DISP          PIC -(3).99 VALUE ZERO.
+
+      * COMP-size migration compatibility report.
+       01  BR-PIC-SIZE                PIC 9(02) VALUE ZERO.
+       01  BR-ACTUAL-BYTES            PIC 9(02) VALUE ZERO.
+       01  BR-MAINFRAME-BYTES         PIC 9(02) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        000-Main.
+           PERFORM 010-Read-Control-Parm
+           PERFORM 020-Detect-Trunc-Mode
+           PERFORM 030-Open-Output-Destination
+           EVALUATE BT-RUN-MODE
+               WHEN 'BYTELEN'
+                   PERFORM 200-Byte-Length-Report
+               WHEN 'TRUNC'
+                   OPEN OUTPUT BVRESULT-FILE
+                   PERFORM 300-Truncation-Demo
+                   PERFORM 400-Signed-Truncation-Test
+                   CLOSE BVRESULT-FILE
+               WHEN OTHER
+                   OPEN OUTPUT BVRESULT-FILE
+                   PERFORM 100-Original-Demo
+                   PERFORM 150-Boundary-Value-Suite
+                   PERFORM 300-Truncation-Demo
+                   PERFORM 400-Signed-Truncation-Test
+                   CLOSE BVRESULT-FILE
+                   PERFORM 200-Byte-Length-Report
+           END-EVALUATE
+           PERFORM 040-Close-Output-Destination
+           GOBACK.
+
+       010-Read-Control-Parm.
+           OPEN INPUT CTLPARM-FILE
+           IF BT-CTLPARM-STATUS = '00'
+               PERFORM UNTIL BT-CTLPARM-STATUS NOT = '00'
+                   OR BT-CTLPARM-FOUND = 'Y'
+                   READ CTLPARM-FILE
+                       AT END
+                           MOVE '10' TO BT-CTLPARM-STATUS
+                       NOT AT END
+                           IF CTLPARM-PROGRAM-ID = 'bintest'
+                               MOVE 'Y'                 TO
+                                   BT-CTLPARM-FOUND
+                               MOVE CTLPARM-RUN-MODE     TO
+                                   BT-RUN-MODE
+                               MOVE CTLPARM-OUTPUT-DEST  TO
+                                   BT-OUTPUT-DEST
+                               MOVE CTLPARM-OUTPUT-FILE  TO
+                                   BT-OUTPUT-FILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTLPARM-FILE
+           END-IF.
+
+       020-Detect-Trunc-Mode.
+           MOVE 9 TO BT-TRUNC-PROBE
+           COMPUTE BT-TRUNC-PROBE = BT-TRUNC-PROBE + 4
+           IF BT-TRUNC-PROBE = 13
+               MOVE 'NOTRUNC' TO BT-TRUNC-MODE
+           ELSE
+               MOVE 'TRUNC'   TO BT-TRUNC-MODE
+           END-IF.
+
+       030-Open-Output-Destination.
+           IF BT-OUTPUT-DEST = 'FILE' AND BT-OUTPUT-FILE NOT = SPACES
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       040-Close-Output-Destination.
+           IF BT-OUTPUT-DEST = 'FILE' AND BT-OUTPUT-FILE NOT = SPACES
+               CLOSE REPORT-FILE
+           END-IF.
+
+       100-Original-Demo.
            MOVE 541608225 TO GI-Comp
                              GI-Comp-5.
-           DISPLAY ' '.
-           DISPLAY 'See the difference between COMP and COMP-5 items '
-                   'when 541608225 is MOVEd to each:'.
-           DISPLAY Group-Item.
-           DISPLAY ' '.
-           DISPLAY '# of bytes allocated for COMP/COMP-5 fields:'.
-           DISPLAY 'PIC 9(1) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-1).
-           DISPLAY 'PIC 9(2) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-2).
-           DISPLAY 'PIC 9(3) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-3).
-           DISPLAY 'PIC 9(4) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-4).
-           DISPLAY 'PIC 9(5) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-5).
-           DISPLAY 'PIC 9(6) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-6).
-           DISPLAY 'PIC 9(7) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-7).
-           DISPLAY 'PIC 9(8) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-8).
-           DISPLAY 'PIC 9(9) COMP  LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-9).
-           DISPLAY 'PIC 9(10) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-10).
-           DISPLAY 'PIC 9(11) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-11).
-           DISPLAY 'PIC 9(12) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-12).
-           DISPLAY 'PIC 9(13) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-13).
-           DISPLAY 'PIC 9(14) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-14).
-           DISPLAY 'PIC 9(15) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-15).
-           DISPLAY 'PIC 9(16) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-16).
-           DISPLAY 'PIC 9(17) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-17).
-           DISPLAY 'PIC 9(18) COMP LENGTH = '
-                   FUNCTION BYTE-LENGTH(VI-Pic-9-18).
-           DISPLAY ' '.
-           DISPLAY 'Effect of binary truncation being on (default) or '
-                   'off (-fnotrunc):'.
-           DISPLAY ' '.
-           DISPLAY 'PIC 9(1) COMP item with a value of 123 will display'
-                   ' as ' VI-Pic-9-1.
-           DISPLAY ' '.
-           MOVE VI-Pic-9-1 TO VI-Pic-9-3-Disp.
-           DISPLAY 'When MOVEd to a "PIC 9(3) USAGE DISPLAY" field '
-                   'we get:'.
-           DISPLAY VI-Pic-9-3-Disp.
-           DISPLAY ' '.
-           COMPUTE VI-Result = VI-Pic-9-1 + 1.
-           DISPLAY 'but when we ADD 1 to that field, we get: '
-                   VI-Result.
-           DISPLAY '(Try compiling with and without the "-fnotrunc" '
-                   'switch!)'.
-           STOP RUN.
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'See the difference between COMP and COMP-5 items '
+               'when 541608225 is MOVEd to each:'
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+           MOVE SPACES TO BT-LINE-TEXT
+           MOVE Group-Item TO BT-LINE-TEXT
+           PERFORM 900-Write-Line.
+
+       150-Boundary-Value-Suite.
+           MOVE 9 TO VI-Pic-9-1
+           MOVE 'VI-PIC-9-1' TO BV-FIELD-NAME
+           MOVE 1            TO BV-PIC-SIZE
+           MOVE 9            TO BV-MAX-VALUE
+           MOVE VI-Pic-9-1   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-1 = VI-Pic-9-1 + 1
+           MOVE VI-Pic-9-1   TO BV-COMPARE-NUM
+           MOVE 10 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99 TO VI-Pic-9-2
+           MOVE 'VI-PIC-9-2' TO BV-FIELD-NAME
+           MOVE 2            TO BV-PIC-SIZE
+           MOVE 99           TO BV-MAX-VALUE
+           MOVE VI-Pic-9-2   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-2 = VI-Pic-9-2 + 1
+           MOVE VI-Pic-9-2   TO BV-COMPARE-NUM
+           MOVE 100 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999 TO VI-Pic-9-3
+           MOVE 'VI-PIC-9-3' TO BV-FIELD-NAME
+           MOVE 3            TO BV-PIC-SIZE
+           MOVE 999          TO BV-MAX-VALUE
+           MOVE VI-Pic-9-3   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-3 = VI-Pic-9-3 + 1
+           MOVE VI-Pic-9-3   TO BV-COMPARE-NUM
+           MOVE 1000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 9999 TO VI-Pic-9-4
+           MOVE 'VI-PIC-9-4' TO BV-FIELD-NAME
+           MOVE 4            TO BV-PIC-SIZE
+           MOVE 9999         TO BV-MAX-VALUE
+           MOVE VI-Pic-9-4   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-4 = VI-Pic-9-4 + 1
+           MOVE VI-Pic-9-4   TO BV-COMPARE-NUM
+           MOVE 10000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99999 TO VI-Pic-9-5
+           MOVE 'VI-PIC-9-5' TO BV-FIELD-NAME
+           MOVE 5            TO BV-PIC-SIZE
+           MOVE 99999        TO BV-MAX-VALUE
+           MOVE VI-Pic-9-5   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-5 = VI-Pic-9-5 + 1
+           MOVE VI-Pic-9-5   TO BV-COMPARE-NUM
+           MOVE 100000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999999 TO VI-Pic-9-6
+           MOVE 'VI-PIC-9-6' TO BV-FIELD-NAME
+           MOVE 6            TO BV-PIC-SIZE
+           MOVE 999999       TO BV-MAX-VALUE
+           MOVE VI-Pic-9-6   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-6 = VI-Pic-9-6 + 1
+           MOVE VI-Pic-9-6   TO BV-COMPARE-NUM
+           MOVE 1000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 9999999 TO VI-Pic-9-7
+           MOVE 'VI-PIC-9-7' TO BV-FIELD-NAME
+           MOVE 7            TO BV-PIC-SIZE
+           MOVE 9999999      TO BV-MAX-VALUE
+           MOVE VI-Pic-9-7   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-7 = VI-Pic-9-7 + 1
+           MOVE VI-Pic-9-7   TO BV-COMPARE-NUM
+           MOVE 10000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99999999 TO VI-Pic-9-8
+           MOVE 'VI-PIC-9-8' TO BV-FIELD-NAME
+           MOVE 8            TO BV-PIC-SIZE
+           MOVE 99999999     TO BV-MAX-VALUE
+           MOVE VI-Pic-9-8   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-8 = VI-Pic-9-8 + 1
+           MOVE VI-Pic-9-8   TO BV-COMPARE-NUM
+           MOVE 100000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999999999 TO VI-Pic-9-9
+           MOVE 'VI-PIC-9-9' TO BV-FIELD-NAME
+           MOVE 9            TO BV-PIC-SIZE
+           MOVE 999999999    TO BV-MAX-VALUE
+           MOVE VI-Pic-9-9   TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-9 = VI-Pic-9-9 + 1
+           MOVE VI-Pic-9-9   TO BV-COMPARE-NUM
+           MOVE 1000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 9999999999 TO VI-Pic-9-10
+           MOVE 'VI-PIC-9-10' TO BV-FIELD-NAME
+           MOVE 10             TO BV-PIC-SIZE
+           MOVE 9999999999     TO BV-MAX-VALUE
+           MOVE VI-Pic-9-10    TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-10 = VI-Pic-9-10 + 1
+           MOVE VI-Pic-9-10    TO BV-COMPARE-NUM
+           MOVE 10000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99999999999 TO VI-Pic-9-11
+           MOVE 'VI-PIC-9-11' TO BV-FIELD-NAME
+           MOVE 11             TO BV-PIC-SIZE
+           MOVE 99999999999    TO BV-MAX-VALUE
+           MOVE VI-Pic-9-11    TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-11 = VI-Pic-9-11 + 1
+           MOVE VI-Pic-9-11    TO BV-COMPARE-NUM
+           MOVE 100000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999999999999 TO VI-Pic-9-12
+           MOVE 'VI-PIC-9-12' TO BV-FIELD-NAME
+           MOVE 12             TO BV-PIC-SIZE
+           MOVE 999999999999   TO BV-MAX-VALUE
+           MOVE VI-Pic-9-12    TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-12 = VI-Pic-9-12 + 1
+           MOVE VI-Pic-9-12    TO BV-COMPARE-NUM
+           MOVE 1000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 9999999999999 TO VI-Pic-9-13
+           MOVE 'VI-PIC-9-13' TO BV-FIELD-NAME
+           MOVE 13             TO BV-PIC-SIZE
+           MOVE 9999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-13    TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-13 = VI-Pic-9-13 + 1
+           MOVE VI-Pic-9-13    TO BV-COMPARE-NUM
+           MOVE 10000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99999999999999 TO VI-Pic-9-14
+           MOVE 'VI-PIC-9-14'  TO BV-FIELD-NAME
+           MOVE 14              TO BV-PIC-SIZE
+           MOVE 99999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-14     TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-14 = VI-Pic-9-14 + 1
+           MOVE VI-Pic-9-14     TO BV-COMPARE-NUM
+           MOVE 100000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999999999999999 TO VI-Pic-9-15
+           MOVE 'VI-PIC-9-15'   TO BV-FIELD-NAME
+           MOVE 15               TO BV-PIC-SIZE
+           MOVE 999999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-15      TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-15 = VI-Pic-9-15 + 1
+           MOVE VI-Pic-9-15      TO BV-COMPARE-NUM
+           MOVE 1000000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 9999999999999999 TO VI-Pic-9-16
+           MOVE 'VI-PIC-9-16'    TO BV-FIELD-NAME
+           MOVE 16                TO BV-PIC-SIZE
+           MOVE 9999999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-16       TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-16 = VI-Pic-9-16 + 1
+           MOVE VI-Pic-9-16       TO BV-COMPARE-NUM
+           MOVE 10000000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 99999999999999999 TO VI-Pic-9-17
+           MOVE 'VI-PIC-9-17'     TO BV-FIELD-NAME
+           MOVE 17                 TO BV-PIC-SIZE
+           MOVE 99999999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-17        TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result
+           COMPUTE VI-Pic-9-17 = VI-Pic-9-17 + 1
+           MOVE VI-Pic-9-17        TO BV-COMPARE-NUM
+           MOVE 100000000000000000 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+           MOVE 999999999999999999 TO VI-Pic-9-18
+           MOVE 'VI-PIC-9-18'      TO BV-FIELD-NAME
+           MOVE 18                  TO BV-PIC-SIZE
+           MOVE 999999999999999999  TO BV-MAX-VALUE
+           MOVE VI-Pic-9-18         TO BV-COMPARE-NUM
+           PERFORM 165-Log-Bv-Result.
+      * VI-Pic-9-18's max+1 overflow is exercised separately in
+      * 300-Truncation-Demo rather than here: the true arithmetic
+      * result (10 to the 18th) needs 19 digits, one more than any
+      * native binary field in this dialect can hold (18-digit limit),
+      * so there is no representable "true expected" value to compare
+      * against for this one field size.
+
+      * Decides what the max+1 overflow of the field just tested
+      * should legitimately produce, given this build's detected
+      * truncation mode: the field wraps to zero under TRUNC, or
+      * reaches its true arithmetic value under NOTRUNC.
+       166-Evaluate-Overflow.
+           IF BT-TRUNC-MODE = 'TRUNC'
+               MOVE 0 TO BV-MAX-VALUE
+           ELSE
+               MOVE BT-WRAP-VALUE TO BV-MAX-VALUE
+           END-IF
+           MOVE BV-MAX-VALUE TO BV-TRUE-EXPECTED.
+
+      * Writes one BVRESULT record comparing BV-MAX-VALUE (what the
+      * field should hold or wrap to) against BV-COMPARE-NUM (what it
+      * actually holds).  Shared by the boundary suite, the
+      * truncation demo and the signed truncation test so PASS/FAIL
+      * logging only has to be written once.
+       165-Log-Bv-Result.
+           MOVE SPACES TO BVRESULT-RECORD
+           MOVE BV-FIELD-NAME  TO BVRESULT-FIELD-NAME
+           MOVE BV-PIC-SIZE    TO BVRESULT-PIC-SIZE
+           MOVE BT-TRUNC-MODE  TO BVRESULT-TRUNC-MODE
+           MOVE BV-MAX-VALUE   TO BVRESULT-TEST-VALUE
+           MOVE BV-COMPARE-NUM TO BVRESULT-ACTUAL-VALUE
+           IF BV-MAX-VALUE = BV-COMPARE-NUM
+               MOVE 'PASS' TO BVRESULT-STATUS
+           ELSE
+               MOVE 'FAIL' TO BVRESULT-STATUS
+           END-IF
+           WRITE BVRESULT-RECORD.
+
+      * Logs the self-consistency PASS/FAIL entry (does the field's
+      * actual overflow behavior match what 020-Detect-Trunc-Mode
+      * predicted for this build?), then separately routes a genuine
+      * truncation/overflow - BT-WRAP-VALUE, the true unconditional
+      * max+1 arithmetic result, not matching what the field actually
+      * stored - to the exception file (field name, PIC size, expected
+      * vs actual value) regardless of which mode this build detected.
+       170-Check-Overflow-Exception.
+           MOVE BV-TRUE-EXPECTED TO BV-MAX-VALUE
+           PERFORM 165-Log-Bv-Result
+           IF BT-WRAP-VALUE NOT = BV-COMPARE-NUM
+               OPEN EXTEND EXCPREC-FILE
+               IF BT-EXCPREC-STATUS = '35'
+                   OPEN OUTPUT EXCPREC-FILE
+               END-IF
+               MOVE SPACES             TO EXCPREC-RECORD
+               MOVE 'bintest'          TO EXCPREC-PROGRAM-ID
+               MOVE BV-FIELD-NAME      TO EXCPREC-FIELD-NAME
+               MOVE BV-PIC-SIZE        TO EXCPREC-PIC-SIZE
+               MOVE BT-WRAP-VALUE      TO EXCPREC-EXPECTED-VALUE
+               MOVE BV-COMPARE-NUM     TO EXCPREC-TRUNCATED-VALUE
+               WRITE EXCPREC-RECORD
+               CLOSE EXCPREC-FILE
+           END-IF.
+
+       200-Byte-Length-Report.
+           OPEN OUTPUT BYTERPT-FILE
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING '# of bytes allocated for COMP fields vs. the '
+               'mainframe halfword/fullword/doubleword assumption:'
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           MOVE 1  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-1)
+           PERFORM 210-Log-Byte-Report
+           MOVE 2  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-2)
+           PERFORM 210-Log-Byte-Report
+           MOVE 3  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-3)
+           PERFORM 210-Log-Byte-Report
+           MOVE 4  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-4)
+           PERFORM 210-Log-Byte-Report
+           MOVE 5  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-5)
+           PERFORM 210-Log-Byte-Report
+           MOVE 6  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-6)
+           PERFORM 210-Log-Byte-Report
+           MOVE 7  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-7)
+           PERFORM 210-Log-Byte-Report
+           MOVE 8  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-8)
+           PERFORM 210-Log-Byte-Report
+           MOVE 9  TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-9)
+           PERFORM 210-Log-Byte-Report
+           MOVE 10 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-10)
+           PERFORM 210-Log-Byte-Report
+           MOVE 11 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-11)
+           PERFORM 210-Log-Byte-Report
+           MOVE 12 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-12)
+           PERFORM 210-Log-Byte-Report
+           MOVE 13 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-13)
+           PERFORM 210-Log-Byte-Report
+           MOVE 14 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-14)
+           PERFORM 210-Log-Byte-Report
+           MOVE 15 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-15)
+           PERFORM 210-Log-Byte-Report
+           MOVE 16 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-16)
+           PERFORM 210-Log-Byte-Report
+           MOVE 17 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-17)
+           PERFORM 210-Log-Byte-Report
+           MOVE 18 TO BR-PIC-SIZE
+           COMPUTE BR-ACTUAL-BYTES = FUNCTION BYTE-LENGTH(VI-Pic-9-18)
+           PERFORM 210-Log-Byte-Report
+
+           CLOSE BYTERPT-FILE.
+
+       210-Log-Byte-Report.
+           EVALUATE TRUE
+               WHEN BR-PIC-SIZE <= 4
+                   MOVE 2 TO BR-MAINFRAME-BYTES
+               WHEN BR-PIC-SIZE <= 9
+                   MOVE 4 TO BR-MAINFRAME-BYTES
+               WHEN OTHER
+                   MOVE 8 TO BR-MAINFRAME-BYTES
+           END-EVALUATE
+
+           MOVE SPACES TO BYTERPT-RECORD
+           MOVE BR-PIC-SIZE        TO BYTERPT-PIC-SIZE
+           MOVE BR-ACTUAL-BYTES    TO BYTERPT-ACTUAL-BYTES
+           MOVE BR-MAINFRAME-BYTES TO BYTERPT-MAINFRAME-BYTES
+           IF BR-ACTUAL-BYTES = BR-MAINFRAME-BYTES
+               MOVE 'OK'     TO BYTERPT-FLAG
+           ELSE
+               MOVE 'DIFF'   TO BYTERPT-FLAG
+           END-IF
+           WRITE BYTERPT-RECORD
+
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'PIC 9(' BR-PIC-SIZE ') COMP actual='
+               BR-ACTUAL-BYTES ' mainframe=' BR-MAINFRAME-BYTES
+               ' ' BYTERPT-FLAG
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line.
+
+       300-Truncation-Demo.
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'This build exhibits COMP truncation mode: '
+               BT-TRUNC-MODE
+               ' (try compiling with and without -fnotrunc!)'
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           MOVE 9 TO VI-Pic-9-1
+           MOVE VI-Pic-9-1 TO BT-NUM-DISP
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'PIC 9(1) COMP item at its max value will '
+               'display as ' BT-NUM-DISP
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           MOVE VI-Pic-9-1 TO VI-Pic-9-3-Disp
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'When MOVEd to a PIC 9(3) USAGE DISPLAY field '
+               'we get: ' VI-Pic-9-3-Disp
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           COMPUTE VI-Pic-9-1 = VI-Pic-9-1 + 1
+           MOVE VI-Pic-9-1 TO BT-NUM-DISP
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'but when we ADD 1 to that field, we get: '
+               BT-NUM-DISP
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           MOVE 'VI-PIC-9-1' TO BV-FIELD-NAME
+           MOVE 1             TO BV-PIC-SIZE
+           MOVE VI-Pic-9-1    TO BV-COMPARE-NUM
+           MOVE 10 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           PERFORM 170-Check-Overflow-Exception
+
+      * PIC 9(18) is the largest field in this suite, so its max+1
+      * (10 to the 18th) needs 19 digits - one more than any native
+      * binary field in this dialect can represent (18-digit limit).
+      * There is no representable "true expected" value to log an
+      * exception against here; the DISPLAY below is informational
+      * only.
+           MOVE 999999999999999999 TO VI-Pic-9-18
+           COMPUTE VI-Pic-9-18 = VI-Pic-9-18 + 1
+           MOVE VI-Pic-9-18 TO BT-NUM-DISP
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'PIC 9(18) COMP at its max value, +1, becomes: '
+               BT-NUM-DISP
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line.
+
+       400-Signed-Truncation-Test.
+           MOVE test-Item TO BT-TEST-ITEM-DISP
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'test-Item (signed, value ' BT-TEST-ITEM-DISP
+               ') is what the signed COMP truncation check below '
+               'is modelled on:'
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           MOVE -9 TO VI-Pic-S9-1
+           MOVE 'VI-PIC-S9-1' TO BV-FIELD-NAME
+           MOVE 1             TO BV-PIC-SIZE
+           COMPUTE VI-Pic-S9-1 = VI-Pic-S9-1 - 1
+           MOVE VI-Pic-S9-1   TO BV-COMPARE-NUM
+           MOVE -10 TO BT-WRAP-VALUE
+           PERFORM 166-Evaluate-Overflow
+           MOVE VI-Pic-S9-1 TO BT-NUM-DISP
+
+           MOVE SPACES TO BT-LINE-TEXT
+           STRING 'PIC S9(1) COMP at its min value, -9, minus 1 '
+               'becomes: ' BT-NUM-DISP
+               DELIMITED BY SIZE INTO BT-LINE-TEXT
+           PERFORM 900-Write-Line
+
+           PERFORM 170-Check-Overflow-Exception.
+
+      * Shared console/file output routine so the control-parm output
+      * destination only has to be honoured in one place.  Callers
+      * MOVE or STRING the line they want into BT-LINE-TEXT and then
+      * PERFORM this paragraph.
+       900-Write-Line.
+           IF BT-OUTPUT-DEST = 'FILE' AND BT-OUTPUT-FILE NOT = SPACES
+               WRITE REPORT-LINE FROM BT-LINE-TEXT
+           ELSE
+               DISPLAY BT-LINE-TEXT
+           END-IF.
