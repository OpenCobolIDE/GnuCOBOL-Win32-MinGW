@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             PREBATCH.
+      *-----------------------------------------------------------------
+      * Pre-batch diagnostics driver.  Runs TESTFUNC and bintest, in
+      * that order, ahead of the nightly batch window and writes a
+      * checkpoint record after each one completes so a rerun can skip
+      * whichever diagnostic already checkpointed successfully earlier
+      * the same day instead of starting both over from scratch.
+      *-----------------------------------------------------------------
+      * CHANGE LOG
+      * 08/08/2026  Initial coding.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPTSTAT-FILE
+               ASSIGN TO "ckptstat.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PB-CKPTSTAT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKPTSTAT-FILE.
+           COPY CKPTSTAT.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  PB-CURRENT-DATE.
+           05  PB-CURRENT-DATE-YYYY        PIC X(04)   VALUE SPACES.
+           05  PB-CURRENT-DATE-MM          PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-DATE-DD          PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-TIME-HH          PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-TIME-MM          PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-TIME-SS          PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-TIME-HUNDREDTHS  PIC X(02)   VALUE SPACES.
+           05  PB-CURRENT-GMT-DIFFERENCE   PIC X(05)   VALUE SPACES.
+
+       01  PB-CHECK-PROGRAM-ID             PIC X(08)   VALUE SPACES.
+       01  PB-ALREADY-DONE                 PIC X(01)   VALUE 'N'.
+
+       01  PB-CKPT-PROGRAM-ID              PIC X(08)   VALUE SPACES.
+       01  PB-CKPT-RETURN-CODE             PIC 9(04)   VALUE ZERO.
+
+      * Worst return code seen across both diagnostics, so PREBATCH's
+      * own exit code reflects a failure in either one instead of
+      * always exiting zero.
+       01  PB-WORST-RETURN-CODE            PIC 9(04)   VALUE ZERO.
+
+       01  PB-CKPTSTAT-STATUS              PIC X(02)   VALUE '00'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM 050-CAPTURE-TIMESTAMP
+           PERFORM 100-RUN-TESTFUNC
+           PERFORM 200-RUN-BINTEST
+           IF PB-WORST-RETURN-CODE NOT = ZERO
+               DISPLAY 'PREBATCH Completed With Errors - RC='
+                   PB-WORST-RETURN-CODE
+           ELSE
+               DISPLAY 'PREBATCH Successfully Completed'
+           END-IF
+           MOVE PB-WORST-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       050-CAPTURE-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO PB-CURRENT-DATE.
+
+       100-RUN-TESTFUNC.
+           MOVE 'TESTFUNC' TO PB-CHECK-PROGRAM-ID
+           PERFORM 400-CHECK-CHECKPOINT
+           IF PB-ALREADY-DONE = 'Y'
+               DISPLAY 'PREBATCH - TESTFUNC already checkpointed'
+                   ' successfully today, skipping'
+           ELSE
+               DISPLAY 'PREBATCH - running TESTFUNC'
+               CALL 'TESTFUNC'
+               MOVE 'TESTFUNC'    TO PB-CKPT-PROGRAM-ID
+               MOVE RETURN-CODE   TO PB-CKPT-RETURN-CODE
+               IF PB-CKPT-RETURN-CODE > PB-WORST-RETURN-CODE
+                   MOVE PB-CKPT-RETURN-CODE TO PB-WORST-RETURN-CODE
+               END-IF
+               PERFORM 500-WRITE-CHECKPOINT
+           END-IF.
+
+       200-RUN-BINTEST.
+           MOVE 'bintest' TO PB-CHECK-PROGRAM-ID
+           PERFORM 400-CHECK-CHECKPOINT
+           IF PB-ALREADY-DONE = 'Y'
+               DISPLAY 'PREBATCH - bintest already checkpointed'
+                   ' successfully today, skipping'
+           ELSE
+               DISPLAY 'PREBATCH - running bintest'
+               CALL 'bintest'
+               MOVE 'bintest'     TO PB-CKPT-PROGRAM-ID
+               MOVE RETURN-CODE   TO PB-CKPT-RETURN-CODE
+               IF PB-CKPT-RETURN-CODE > PB-WORST-RETURN-CODE
+                   MOVE PB-CKPT-RETURN-CODE TO PB-WORST-RETURN-CODE
+               END-IF
+               PERFORM 500-WRITE-CHECKPOINT
+           END-IF.
+
+       400-CHECK-CHECKPOINT.
+           MOVE 'N' TO PB-ALREADY-DONE
+           OPEN INPUT CKPTSTAT-FILE
+           IF PB-CKPTSTAT-STATUS = '00'
+               PERFORM UNTIL PB-CKPTSTAT-STATUS NOT = '00'
+                   OR PB-ALREADY-DONE = 'Y'
+                   READ CKPTSTAT-FILE
+                       AT END
+                           MOVE '10' TO PB-CKPTSTAT-STATUS
+                       NOT AT END
+                           IF CKPTSTAT-PROGRAM-ID = PB-CHECK-PROGRAM-ID
+                               AND CKPTSTAT-RUN-DATE-YYYY
+                                   = PB-CURRENT-DATE-YYYY
+                               AND CKPTSTAT-RUN-DATE-MM
+                                   = PB-CURRENT-DATE-MM
+                               AND CKPTSTAT-RUN-DATE-DD
+                                   = PB-CURRENT-DATE-DD
+                               AND CKPTSTAT-RETURN-CODE = 0
+                               MOVE 'Y' TO PB-ALREADY-DONE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTSTAT-FILE
+           END-IF.
+
+       500-WRITE-CHECKPOINT.
+           OPEN EXTEND CKPTSTAT-FILE
+           IF PB-CKPTSTAT-STATUS = '35'
+               OPEN OUTPUT CKPTSTAT-FILE
+           END-IF
+           MOVE SPACES                    TO CKPTSTAT-RECORD
+           MOVE PB-CKPT-PROGRAM-ID         TO CKPTSTAT-PROGRAM-ID
+           MOVE PB-CKPT-RETURN-CODE        TO CKPTSTAT-RETURN-CODE
+           MOVE PB-CURRENT-DATE-YYYY       TO CKPTSTAT-RUN-DATE-YYYY
+           MOVE PB-CURRENT-DATE-MM         TO CKPTSTAT-RUN-DATE-MM
+           MOVE PB-CURRENT-DATE-DD         TO CKPTSTAT-RUN-DATE-DD
+           MOVE PB-CURRENT-TIME-HH         TO CKPTSTAT-RUN-TIME-HH
+           MOVE PB-CURRENT-TIME-MM         TO CKPTSTAT-RUN-TIME-MM
+           MOVE PB-CURRENT-TIME-SS         TO CKPTSTAT-RUN-TIME-SS
+           WRITE CKPTSTAT-RECORD
+           CLOSE CKPTSTAT-FILE.
+
+       END PROGRAM PREBATCH.
